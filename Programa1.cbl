@@ -1,62 +1,725 @@
-       *>*****************************************************************
-       *> Author:
+       *>**************************************************************
+       *> Author:     Equipo de Operaciones Batch
        *> Date:
-       *> Purpose:
+       *> Purpose:    Calculadora de transacciones aritmeticas por
+       *>             lotes.
        *> Tectonics: cobc
-       *>*****************************************************************
+       *>
+       *> Historial de modificaciones:
+       *>   JMP  Conversion de ACCEPT interactivo a proceso por lotes
+       *>        leyendo transacciones de un fichero secuencial.
+       *>   JMP  Fichero de auditoria con el detalle de cada
+       *>        operacion.
+       *>   JMP  Deteccion de operaciones no reconocidas.
+       *>   JMP  Control de desbordamiento (ON SIZE ERROR) en los
+       *>        COMPUTE.
+       *>   JMP  DIVIDE con precision decimal y resto por separado.
+       *>   JMP  Valores semilla de Numero1/Numero2 tomados de un
+       *>        fichero de parametros en lugar de literales fijos.
+       *>   JMP  Extracto de salida de ancho fijo para contabilidad.
+       *>   JMP  Resumen de totales de control al final del proceso.
+       *>   JMP  Validacion de cabecera y trailer del fichero de
+       *>        entrada.
+       *>   JMP  Checkpoint/restart para reanudar un lote
+       *>        interrumpido.
+       *>**************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Programa1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Parametros.
+
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Transacciones.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Auditoria.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Extracto.
+
+           SELECT CHECKPOINT-IN ASSIGN TO "CHKPTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Checkpoint-In.
+
+           SELECT CHECKPOINT-OUT ASSIGN TO "CHKPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-Checkpoint-Out.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PM-NUMERO1              PIC 9(04).
+           05  PM-NUMERO2              PIC 9(04).
+
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05  TR-RECORD-TYPE          PIC X(01).
+               88  TR-HEADER               VALUE "H".
+               88  TR-DETAIL               VALUE "D".
+               88  TR-TRAILER              VALUE "T".
+           05  FILLER                  PIC X(38).
+
+       01  TR-HEADER-RECORD REDEFINES TRAN-RECORD.
+           05  TH-RECORD-TYPE          PIC X(01).
+           05  TH-RUN-DATE             PIC 9(08).
+           05  TH-EXPECTED-COUNT       PIC 9(06).
+           05  FILLER                  PIC X(24).
+
+       01  TR-DETAIL-RECORD REDEFINES TRAN-RECORD.
+           05  TD-RECORD-TYPE          PIC X(01).
+           05  TD-NUMERO1              PIC 9(04).
+           05  TD-NUMERO2              PIC 9(04).
+           05  TD-OPERACION            PIC X(10).
+           05  FILLER                  PIC X(20).
+
+       01  TR-TRAILER-RECORD REDEFINES TRAN-RECORD.
+           05  TT-RECORD-TYPE          PIC X(01).
+           05  TT-RECORD-COUNT         PIC 9(06).
+           05  TT-CONTROL-TOTAL        PIC 9(09).
+           05  FILLER                  PIC X(23).
+
+       FD  AUDIT-FILE.
+       01  AUDITORIA-RECORD.
+           05  AU-NUMERO1              PIC 9(04).
+           05  AU-NUMERO2              PIC 9(04).
+           05  AU-OPERACION            PIC X(10).
+           05  AU-RESULTADO            PIC 9(04).
+           05  AU-RESULTADO-DECIMAL    PIC 9(04)V99.
+           05  AU-FECHA                PIC 9(08).
+           05  AU-HORA                 PIC 9(08).
+           05  AU-INDICADOR-ERROR      PIC X(01).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACTO-RECORD.
+           05  EX-NUMERO1              PIC 9(04).
+           05  EX-NUMERO2              PIC 9(04).
+           05  EX-OPERACION            PIC X(10).
+           05  EX-RESULTADO            PIC 9(04).
+           05  EX-RESULTADO-DECIMAL    PIC 9(04)V99.
+           05  EX-INDICADOR-ERROR      PIC X(01).
+
+       FD  CHECKPOINT-IN.
+       01  CHECKPOINT-IN-RECORD.
+           05  CKI-RECORD-COUNT        PIC 9(06).
+           05  CKI-SUMA-COUNT          PIC 9(06).
+           05  CKI-RESTA-COUNT         PIC 9(06).
+           05  CKI-MULTIPLICA-COUNT    PIC 9(06).
+           05  CKI-DIVIDE-COUNT        PIC 9(06).
+           05  CKI-ERRORES-COUNT       PIC 9(06).
+           05  CKI-NO-RECONOCIDAS-COUNT PIC 9(06).
+           05  CKI-CONTROL-TOTAL       PIC 9(09).
+           05  CKI-GRAND-TOTAL         PIC S9(09)V99.
+
+       FD  CHECKPOINT-OUT.
+       01  CHECKPOINT-OUT-RECORD.
+           05  CKO-RECORD-COUNT        PIC 9(06).
+           05  CKO-SUMA-COUNT          PIC 9(06).
+           05  CKO-RESTA-COUNT         PIC 9(06).
+           05  CKO-MULTIPLICA-COUNT    PIC 9(06).
+           05  CKO-DIVIDE-COUNT        PIC 9(06).
+           05  CKO-ERRORES-COUNT       PIC 9(06).
+           05  CKO-NO-RECONOCIDAS-COUNT PIC 9(06).
+           05  CKO-CONTROL-TOTAL       PIC 9(09).
+           05  CKO-GRAND-TOTAL         PIC S9(09)V99.
+
        WORKING-STORAGE SECTION.
 
-       01 Numero1 PIC 9999 VALUE 20.
-       01 Numero2 PIC 9999 VALUE 30.
-       01 RESULTADO PIC 9999 VALUE ZERO.
-       01 Opera PIC 9999 VALUE ZERO.
-       01 Operacion PIC X(10).
+       01  Numero1 PIC 9999 VALUE 20.
+       01  Numero2 PIC 9999 VALUE 30.
+       01  RESULTADO PIC 9999 VALUE ZERO.
+       01  Opera PIC 9999 VALUE ZERO.
+       01  Operacion PIC X(10).
+       01  OperaDecimal PIC 9(4)V99 VALUE ZERO.
+       01  OperaDecimal-Edit PIC ZZZ9.99.
+       01  OperaResto PIC 9(4) VALUE ZERO.
+
+       *> Contadores y totales de control del lote.
+       01  Contadores.
+           05  Contador-Registros      PIC 9(06) VALUE ZERO.
+           05  Contador-Suma           PIC 9(06) VALUE ZERO.
+           05  Contador-Resta          PIC 9(06) VALUE ZERO.
+           05  Contador-Multiplica     PIC 9(06) VALUE ZERO.
+           05  Contador-Divide         PIC 9(06) VALUE ZERO.
+           05  Contador-Errores        PIC 9(06) VALUE ZERO.
+           05  Contador-No-Reconocidas PIC 9(06) VALUE ZERO.
+           05  Suma-Control            PIC 9(09) VALUE ZERO.
+           05  Gran-Total              PIC S9(09)V99 VALUE ZERO.
+
+       01  Gran-Total-Edit             PIC Z(8)9.99-.
+
+       01  Cabecera-Fecha              PIC 9(08) VALUE ZERO.
+       01  Cabecera-Cant-Esperada      PIC 9(06) VALUE ZERO.
+
+       01  Fecha-Hora-Actual.
+           05  FH-Fecha                PIC 9(08).
+           05  FH-Hora                 PIC 9(08).
+
+       *> Control de checkpoint/restart.
+       01  Intervalo-Checkpoint        PIC 9(04) VALUE 100.
+       01  Contador-Desde-Checkpoint   PIC 9(06) VALUE ZERO.
+       01  Registros-A-Saltar          PIC 9(06) VALUE ZERO.
+       01  Contador-Salto              PIC 9(06) VALUE ZERO.
+
+       *> Indicadores de fichero (file status).
+       01  FS-Parametros               PIC X(02).
+       01  FS-Transacciones            PIC X(02).
+       01  FS-Auditoria                PIC X(02).
+       01  FS-Extracto                 PIC X(02).
+       01  FS-Checkpoint-In            PIC X(02).
+       01  FS-Checkpoint-Out           PIC X(02).
+
+       *> Switches de proceso.
+       01  SW-Fin-Fichero              PIC X(01) VALUE "N".
+           88  Fin-Fichero                 VALUE "S".
+           88  No-Fin-Fichero              VALUE "N".
+
+       01  SW-Checkpoint-Existe        PIC X(01) VALUE "N".
+           88  Checkpoint-Existe           VALUE "S".
+           88  Checkpoint-No-Existe        VALUE "N".
+
+       *> Indican si cada fichero llego a abrirse con exito, para
+       *> que FINALIZAR solo cierre lo que realmente se abrio.
+       01  SW-Tran-Abierto             PIC X(01) VALUE "N".
+           88  Tran-Abierto                VALUE "S".
+
+       01  SW-Audit-Abierto            PIC X(01) VALUE "N".
+           88  Audit-Abierto               VALUE "S".
+
+       01  SW-Extract-Abierto          PIC X(01) VALUE "N".
+           88  Extract-Abierto             VALUE "S".
+
+       01  SW-Checkpoint-Out-Abierto   PIC X(01) VALUE "N".
+           88  Checkpoint-Out-Abierto      VALUE "S".
+
+       01  SW-Operacion-Valida         PIC X(01) VALUE "S".
+           88  Operacion-Valida            VALUE "S".
+           88  Operacion-Invalida          VALUE "N".
 
        PROCEDURE DIVISION.
 
+       PROGRAMA-PRINCIPAL.
+           PERFORM INICIALIZAR.
+           PERFORM SUMA.
+           PERFORM MUESTRA-RESULTADO.
+           PERFORM AÑADE-VALOR-A-VARIABLE.
+           PERFORM MUESTRA-NUEVO-VALOR.
+           PERFORM CALCULADORA UNTIL Fin-Fichero.
+           PERFORM VALIDA-TRAILER.
+           PERFORM IMPRIME-RESUMEN.
+           PERFORM FINALIZAR.
+           STOP RUN.
+
        SUMA.
-           COMPUTE RESULTADO = Numero1 + Numero2.
+           COMPUTE RESULTADO = Numero1 + Numero2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desbordamiento en RESULTADO."
+           END-COMPUTE.
 
        MUESTRA-RESULTADO.
            DISPLAY "Resultado: " RESULTADO.
 
        AÑADE-VALOR-A-VARIABLE.
            *> Añade el valor de Numero2 a Numero1
-           ADD Numero2 TO Numero1.
+           ADD Numero2 TO Numero1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desbordamiento en Numero1."
+           END-ADD.
 
        MUESTRA-NUEVO-VALOR.
            DISPLAY "Nuevo valor de Numero1: " Numero1.
 
+       *>----------------------------------------------------------
+       *> INICIALIZAR: prepara la ejecucion por lotes - lee los
+       *> valores semilla, abre los ficheros del lote, recupera un
+       *> checkpoint previo si existe y posiciona la lectura de
+       *> transacciones en el primer registro pendiente.
+       *>----------------------------------------------------------
+       INICIALIZAR.
+           PERFORM LEE-PARAMETROS.
+           PERFORM RECUPERA-CHECKPOINT.
+           PERFORM ABRE-FICHEROS.
+           PERFORM LEE-CABECERA.
+           PERFORM SALTA-REGISTROS-PROCESADOS.
+           PERFORM LEE-TRANSACCION.
+
+       LEE-PARAMETROS.
+           OPEN INPUT PARM-FILE
+           IF FS-Parametros = "00"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PM-NUMERO1 TO Numero1
+                       MOVE PM-NUMERO2 TO Numero2
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "Aviso: sin fichero de parametros, se usan "
+                       "los valores semilla por defecto."
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> ABRE-FICHEROS: abre los ficheros del lote. AUDIT-FILE y
+       *> EXTRACT-FILE se abren en modo EXTEND cuando se detecta un
+       *> reinicio (Checkpoint-Existe, calculado por
+       *> RECUPERA-CHECKPOINT antes de esta llamada), para no
+       *> truncar la auditoria/extracto de los registros ya
+       *> procesados antes del checkpoint.
+       *>----------------------------------------------------------
+       ABRE-FICHEROS.
+           OPEN INPUT TRAN-FILE
+           IF FS-Transacciones NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el fichero de "
+                       "transacciones."
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           ELSE
+               SET Tran-Abierto TO TRUE
+           END-IF
+
+           IF Checkpoint-Existe
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF FS-Auditoria NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el fichero de "
+                       "auditoria."
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           ELSE
+               SET Audit-Abierto TO TRUE
+           END-IF
+
+           IF Checkpoint-Existe
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           IF FS-Extracto NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el fichero de "
+                       "extracto."
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           ELSE
+               SET Extract-Abierto TO TRUE
+           END-IF
+
+           IF Checkpoint-Existe
+               OPEN EXTEND CHECKPOINT-OUT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-OUT
+           END-IF
+           IF FS-Checkpoint-Out NOT = "00"
+               DISPLAY "ERROR: no se pudo abrir el fichero de "
+                       "checkpoint."
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           ELSE
+               SET Checkpoint-Out-Abierto TO TRUE
+           END-IF.
+
+       RECUPERA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-IN
+           IF FS-Checkpoint-In = "00"
+               PERFORM LEE-CHECKPOINT
+                   UNTIL FS-Checkpoint-In NOT = "00"
+               CLOSE CHECKPOINT-IN
+               IF Checkpoint-Existe
+                   MOVE CKI-RECORD-COUNT     TO Registros-A-Saltar
+                   MOVE CKI-RECORD-COUNT     TO Contador-Registros
+                   MOVE CKI-SUMA-COUNT       TO Contador-Suma
+                   MOVE CKI-RESTA-COUNT      TO Contador-Resta
+                   MOVE CKI-MULTIPLICA-COUNT TO Contador-Multiplica
+                   MOVE CKI-DIVIDE-COUNT     TO Contador-Divide
+                   MOVE CKI-ERRORES-COUNT    TO Contador-Errores
+                   MOVE CKI-NO-RECONOCIDAS-COUNT
+                       TO Contador-No-Reconocidas
+                   MOVE CKI-CONTROL-TOTAL    TO Suma-Control
+                   MOVE CKI-GRAND-TOTAL      TO Gran-Total
+                   IF Contador-Errores > ZERO
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+                   DISPLAY "Reinicio detectado, se reanuda tras "
+                           "el registro " Registros-A-Saltar
+               END-IF
+           ELSE
+               DISPLAY "Sin checkpoint previo, arranque desde el "
+                       "principio del fichero."
+           END-IF.
+
+       LEE-CHECKPOINT.
+           READ CHECKPOINT-IN
+               NOT AT END
+                   SET Checkpoint-Existe TO TRUE
+           END-READ.
+
+       LEE-CABECERA.
+           IF NOT Fin-Fichero
+               READ TRAN-FILE
+                   AT END
+                       DISPLAY "ERROR: no se pudo leer la cabecera "
+                               "del fichero de transacciones."
+                       MOVE 16 TO RETURN-CODE
+                       SET Fin-Fichero TO TRUE
+                   NOT AT END
+                       IF TR-HEADER
+                           MOVE TH-RUN-DATE TO Cabecera-Fecha
+                           MOVE TH-EXPECTED-COUNT
+                               TO Cabecera-Cant-Esperada
+                       ELSE
+                           DISPLAY "ERROR: el fichero no empieza "
+                                   "con un registro de cabecera "
+                                   "valido."
+                           MOVE 16 TO RETURN-CODE
+                           SET Fin-Fichero TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+       SALTA-REGISTROS-PROCESADOS.
+           IF Registros-A-Saltar > ZERO AND NOT Fin-Fichero
+               PERFORM SALTA-UN-REGISTRO
+                   VARYING Contador-Salto FROM 1 BY 1
+                   UNTIL Contador-Salto > Registros-A-Saltar
+                       OR Fin-Fichero
+           END-IF.
+
+       SALTA-UN-REGISTRO.
+           READ TRAN-FILE
+               AT END
+                   DISPLAY "ERROR: fichero de transacciones "
+                           "truncado respecto al checkpoint."
+                   MOVE 16 TO RETURN-CODE
+                   SET Fin-Fichero TO TRUE
+               NOT AT END
+                   IF TR-TRAILER
+                       SET Fin-Fichero TO TRUE
+                   END-IF
+           END-READ.
+
+       *>----------------------------------------------------------
+       *> LEE-TRANSACCION: lectura con anticipacion (read-ahead).
+       *> Deja cargado en TR-DETAIL-RECORD el siguiente registro a
+       *> procesar, o activa Fin-Fichero al llegar al cierre.
+       *>----------------------------------------------------------
+       LEE-TRANSACCION.
+           IF NOT Fin-Fichero
+               READ TRAN-FILE
+                   AT END
+                       DISPLAY "ERROR: fin de fichero inesperado "
+                               "antes del registro de cierre."
+                       MOVE 16 TO RETURN-CODE
+                       SET Fin-Fichero TO TRUE
+                   NOT AT END
+                       IF TR-TRAILER
+                           SET Fin-Fichero TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> CALCULADORA: procesa la transaccion actualmente cargada,
+       *> calcula el resultado segun Operacion, registra auditoria
+       *> y extracto, actualiza totales y avanza al siguiente
+       *> registro.
+       *>----------------------------------------------------------
        CALCULADORA.
-           DISPLAY "Introduce un numero: ".
-           ACCEPT Numero1.
-
-           DISPLAY "Introduce otro numero: ".
-           ACCEPT Numero2.
-
-           DISPLAY "Introduce la operacion: ".
-           ACCEPT Operacion.
-
-           IF Operacion = "SUMA"
-               COMPUTE Opera = (Numero1 + Numero2)
-           ELSE IF Operacion = "MULTIPLICA"
-               COMPUTE Opera = Numero1 * Numero2
-           ELSE IF Operacion = "DIVIDE"
-               IF Numero2 NOT = 0
-                   COMPUTE Opera = Numero1 / Numero2
+           MOVE TD-NUMERO1   TO Numero1
+           MOVE TD-NUMERO2   TO Numero2
+           MOVE TD-OPERACION TO Operacion
+           MOVE ZERO TO Opera OperaDecimal OperaResto
+           SET Operacion-Valida TO TRUE
+           ADD 1 TO Contador-Registros
+           ADD 1 TO Contador-Desde-Checkpoint
+
+           EVALUATE Operacion
+               WHEN "SUMA"
+                   ADD 1 TO Contador-Suma
+                   COMPUTE Opera = Numero1 + Numero2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desbordamiento en "
+                               "SUMA, registro " Contador-Registros
+                           SET Operacion-Invalida TO TRUE
+                   END-COMPUTE
+               WHEN "MULTIPLICA"
+                   ADD 1 TO Contador-Multiplica
+                   COMPUTE Opera = Numero1 * Numero2
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desbordamiento en "
+                               "MULTIPLICA, registro "
+                               Contador-Registros
+                           SET Operacion-Invalida TO TRUE
+                   END-COMPUTE
+               WHEN "RESTA"
+                   ADD 1 TO Contador-Resta
+                   IF Numero2 > Numero1
+                       DISPLAY "ERROR: resultado negativo en "
+                           "RESTA, registro " Contador-Registros
+                       SET Operacion-Invalida TO TRUE
+                   ELSE
+                       COMPUTE Opera = Numero1 - Numero2
+                           ON SIZE ERROR
+                               DISPLAY "ERROR: desbordamiento en "
+                                   "RESTA, registro "
+                                   Contador-Registros
+                               SET Operacion-Invalida TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN "DIVIDE"
+                   ADD 1 TO Contador-Divide
+                   IF Numero2 NOT = ZERO
+                       DIVIDE Numero1 BY Numero2
+                           GIVING Opera REMAINDER OperaResto
+                           ON SIZE ERROR
+                               DISPLAY "ERROR: desbordamiento en "
+                                   "DIVIDE, registro "
+                                   Contador-Registros
+                               SET Operacion-Invalida TO TRUE
+                       END-DIVIDE
+                       IF Operacion-Valida
+                           COMPUTE OperaDecimal =
+                                   Numero1 / Numero2
+                               ON SIZE ERROR
+                                   DISPLAY "ERROR: desbordamiento "
+                                       "en cociente, registro "
+                                       Contador-Registros
+                                   SET Operacion-Invalida TO TRUE
+                           END-COMPUTE
+                       END-IF
+                   ELSE
+                       DISPLAY "ERROR: division por cero, "
+                           "registro " Contador-Registros
+                       SET Operacion-Invalida TO TRUE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ERROR: operacion no reconocida '"
+                       Operacion "' registro " Contador-Registros
+                   SET Operacion-Invalida TO TRUE
+                   ADD 1 TO Contador-No-Reconocidas
+           END-EVALUATE
+
+           ADD Numero1 TO Suma-Control
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desbordamiento en el total de "
+                       "control, registro " Contador-Registros
+                   SET Operacion-Invalida TO TRUE
+           END-ADD
+           ADD Numero2 TO Suma-Control
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desbordamiento en el total de "
+                       "control, registro " Contador-Registros
+                   SET Operacion-Invalida TO TRUE
+           END-ADD
+
+           IF Operacion-Invalida
+               ADD 1 TO Contador-Errores
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF Operacion = "DIVIDE"
+                   ADD OperaDecimal TO Gran-Total
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desbordamiento en el "
+                               "gran total, registro "
+                               Contador-Registros
+                           SET Operacion-Invalida TO TRUE
+                           ADD 1 TO Contador-Errores
+                           MOVE 8 TO RETURN-CODE
+                   END-ADD
                ELSE
-                   DISPLAY "Error: División por cero no permitida."
+                   ADD Opera TO Gran-Total
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desbordamiento en el "
+                               "gran total, registro "
+                               Contador-Registros
+                           SET Operacion-Invalida TO TRUE
+                           ADD 1 TO Contador-Errores
+                           MOVE 8 TO RETURN-CODE
+                   END-ADD
                END-IF
-           ELSE IF Operacion = "RESTA"
-               COMPUTE Opera = Numero1 - Numero2
-           END-IF.
+           END-IF
+
+           PERFORM MUESTRA-OPERACION
+           PERFORM ESCRIBE-AUDITORIA
+           PERFORM ESCRIBE-EXTRACTO
+
+           IF Contador-Desde-Checkpoint >= Intervalo-Checkpoint
+               PERFORM GRABA-CHECKPOINT
+               MOVE ZERO TO Contador-Desde-Checkpoint
+           END-IF
+
+           PERFORM LEE-TRANSACCION.
 
        MUESTRA-OPERACION.
-           DISPLAY "El resultado de la operacion es: " Opera.
+           IF Operacion-Invalida
+               DISPLAY "Sin resultado, registro " Contador-Registros
+                   " no procesado (ver ERROR anterior)"
+           ELSE
+               IF Operacion = "DIVIDE"
+                   MOVE OperaDecimal TO OperaDecimal-Edit
+                   DISPLAY "El resultado de la operacion es: "
+                       OperaDecimal-Edit " (cociente " Opera
+                       " resto " OperaResto ")"
+               ELSE
+                   DISPLAY "El resultado de la operacion es: " Opera
+               END-IF
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> ESCRIBE-AUDITORIA: deja constancia permanente de la
+       *> transaccion (entradas, resultado y momento del calculo)
+       *> para poder reconstruir cualquier resultado sin tener que
+       *> relanzar el lote.
+       *>----------------------------------------------------------
+       ESCRIBE-AUDITORIA.
+           ACCEPT FH-Fecha FROM DATE YYYYMMDD
+           ACCEPT FH-Hora FROM TIME
+           MOVE Numero1        TO AU-NUMERO1
+           MOVE Numero2        TO AU-NUMERO2
+           MOVE Operacion      TO AU-OPERACION
+           MOVE Opera          TO AU-RESULTADO
+           MOVE OperaDecimal   TO AU-RESULTADO-DECIMAL
+           MOVE FH-Fecha       TO AU-FECHA
+           MOVE FH-Hora        TO AU-HORA
+           IF Operacion-Valida
+               MOVE "N" TO AU-INDICADOR-ERROR
+           ELSE
+               MOVE "S" TO AU-INDICADOR-ERROR
+           END-IF
+           WRITE AUDITORIA-RECORD
+           IF FS-Auditoria NOT = "00"
+               DISPLAY "ERROR: fallo al escribir en el fichero de "
+                       "auditoria, registro " Contador-Registros
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> ESCRIBE-EXTRACTO: genera el registro de ancho fijo que
+       *> consume el proceso de contabilidad como entrada de su
+       *> siguiente paso.
+       *>----------------------------------------------------------
+       ESCRIBE-EXTRACTO.
+           INITIALIZE EXTRACTO-RECORD
+           MOVE Numero1        TO EX-NUMERO1
+           MOVE Numero2        TO EX-NUMERO2
+           MOVE Operacion      TO EX-OPERACION
+           MOVE Opera          TO EX-RESULTADO
+           MOVE OperaDecimal   TO EX-RESULTADO-DECIMAL
+           IF Operacion-Valida
+               MOVE "N" TO EX-INDICADOR-ERROR
+           ELSE
+               MOVE "S" TO EX-INDICADOR-ERROR
+           END-IF
+           WRITE EXTRACTO-RECORD
+           IF FS-Extracto NOT = "00"
+               DISPLAY "ERROR: fallo al escribir en el fichero de "
+                       "extracto, registro " Contador-Registros
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> GRABA-CHECKPOINT: graba el punto de reinicio con los
+       *> contadores y totales acumulados hasta el registro actual,
+       *> para que un reinicio posterior salte lo ya procesado.
+       *>----------------------------------------------------------
+       GRABA-CHECKPOINT.
+           MOVE Contador-Registros    TO CKO-RECORD-COUNT
+           MOVE Contador-Suma         TO CKO-SUMA-COUNT
+           MOVE Contador-Resta        TO CKO-RESTA-COUNT
+           MOVE Contador-Multiplica   TO CKO-MULTIPLICA-COUNT
+           MOVE Contador-Divide       TO CKO-DIVIDE-COUNT
+           MOVE Contador-Errores      TO CKO-ERRORES-COUNT
+           MOVE Contador-No-Reconocidas
+               TO CKO-NO-RECONOCIDAS-COUNT
+           MOVE Suma-Control          TO CKO-CONTROL-TOTAL
+           MOVE Gran-Total            TO CKO-GRAND-TOTAL
+           WRITE CHECKPOINT-OUT-RECORD
+           IF FS-Checkpoint-Out NOT = "00"
+               DISPLAY "ERROR: fallo al escribir el checkpoint, "
+                       "registro " Contador-Registros
+               MOVE 16 TO RETURN-CODE
+               SET Fin-Fichero TO TRUE
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> VALIDA-TRAILER: compara lo realmente leido/procesado
+       *> contra lo que declaran la cabecera y el trailer del
+       *> fichero de entrada.
+       *>----------------------------------------------------------
+       VALIDA-TRAILER.
+           IF FS-Transacciones = "00" AND TR-TRAILER
+               IF TT-RECORD-COUNT NOT = Contador-Registros
+                   DISPLAY "ERROR: el trailer declara "
+                       TT-RECORD-COUNT " registros, se han "
+                       "procesado " Contador-Registros
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               IF TT-CONTROL-TOTAL NOT = Suma-Control
+                   DISPLAY "ERROR: total de control del trailer ("
+                       TT-CONTROL-TOTAL ") distinto del "
+                       "calculado (" Suma-Control ")"
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               IF Cabecera-Cant-Esperada NOT = Contador-Registros
+                   DISPLAY "AVISO: la cabecera anunciaba "
+                       Cabecera-Cant-Esperada " registros, se "
+                       "han procesado " Contador-Registros
+               END-IF
+           ELSE
+               DISPLAY "AVISO: no se pudo validar el registro "
+                   "de cierre del fichero de transacciones."
+           END-IF.
+
+       *>----------------------------------------------------------
+       *> IMPRIME-RESUMEN: informe de totales de control de fin de
+       *> proceso, para cuadrar el lote de un vistazo.
+       *>----------------------------------------------------------
+       IMPRIME-RESUMEN.
+           DISPLAY "=========================================".
+           DISPLAY "RESUMEN DE EJECUCION - Programa1".
+           DISPLAY "Fecha de proceso del fichero...: "
+               Cabecera-Fecha.
+           DISPLAY "Total de transacciones procesadas: "
+               Contador-Registros.
+           DISPLAY "  SUMA..........................: "
+               Contador-Suma.
+           DISPLAY "  RESTA.........................: "
+               Contador-Resta.
+           DISPLAY "  MULTIPLICA....................: "
+               Contador-Multiplica.
+           DISPLAY "  DIVIDE........................: "
+               Contador-Divide.
+           DISPLAY "  Operaciones no reconocidas....: "
+               Contador-No-Reconocidas.
+           DISPLAY "Total de operaciones con error..: "
+               Contador-Errores.
+           MOVE Gran-Total TO Gran-Total-Edit.
+           DISPLAY "Gran total de resultados........: "
+               Gran-Total-Edit.
+           DISPLAY "=========================================".
+
+       FINALIZAR.
+           IF Tran-Abierto
+               CLOSE TRAN-FILE
+           END-IF
+           IF Audit-Abierto
+               CLOSE AUDIT-FILE
+           END-IF
+           IF Extract-Abierto
+               CLOSE EXTRACT-FILE
+           END-IF
+           IF Checkpoint-Out-Abierto
+               CLOSE CHECKPOINT-OUT
+           END-IF.
 
-           STOP RUN.
        END PROGRAM Programa1.
